@@ -1,16 +1,69 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:    Summarize transaction quantities by branch/product.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. RD1SUMM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT Transaction ASSIGN TO 'D:\Cobol\tr.txt'
+      * ASSIGN TO a WORKING-STORAGE data item rather than a literal so
+      * operations can point the run at a different transaction
+      * extract (today's file, a reprocessing file, a test file) by
+      * passing it as a run parameter, with no recompile.
+            SELECT Transaction ASSIGN TO DYNAMIC WS-TRAN-DSNAME
             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Sort-Work-File ASSIGN TO 'SRTWORK'.
+
+      * Validated-File holds the edited, pre-sort transactions (what
+      * used to be RELEASEd straight into the sort's input procedure);
+      * Sorted-File holds the same records after SORT has put them in
+      * BRANCH-CODE/PRODUCT-CODE order. Both are real files, not the
+      * sort's internal work file, so they survive across runs - see
+      * the checkpoint comment below for why that matters.
+            SELECT Validated-File ASSIGN TO 'VALFILE'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Sorted-File ASSIGN TO 'SRTDFILE'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Report-File ASSIGN TO 'RPTFILE'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Product-Master ASSIGN TO 'PRODMSTR'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Branch-Master ASSIGN TO 'BRANMSTR'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Reject-File ASSIGN TO 'REJFILE'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Inventory-Output-File ASSIGN TO 'INVFILE'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Run-control log - one record per run, restart or not, so
+      * operations can always tie a run's output back to a known input
+      * count. Opened EXTEND (see 1000-INITIALIZE) so a later run never
+      * overwrites an earlier run's record.
+            SELECT Audit-File ASSIGN TO 'AUDFILE'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUD-FILE-STATUS.
+
+      * Checkpoint trail, covering both the validate/sort pass and the
+      * summarization (output) pass, so an abnormal termination can be
+      * restarted without redoing either one. The validate/sort pass
+      * writes its results to Validated-File/Sorted-File (real files,
+      * not the sort's internal work file), so once that pass has
+      * completed it does not have to be repeated on a restart - only
+      * a run that never got as far as a checkpoint record has to
+      * revalidate and re-sort from scratch.
+            SELECT Checkpoint-File ASSIGN TO 'CKPFILE'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD Transaction.
@@ -18,67 +71,769 @@
                 05 BRANCH-CODE     PIC 9(3).
                 05 PRODUCT-CODE    PIC 9(2).
                 05 QUANTITY        PIC 9(2).
+
+       SD Sort-Work-File.
+            01 SORT-WORK-RECORD.
+                05 SW-BRANCH-CODE  PIC 9(3).
+                05 SW-PRODUCT-CODE PIC 9(2).
+                05 SW-QUANTITY     PIC 9(2).
+
+       FD Validated-File.
+            01 VALIDATED-RECORD.
+                05 VF-BRANCH-CODE  PIC 9(3).
+                05 VF-PRODUCT-CODE PIC 9(2).
+                05 VF-QUANTITY     PIC 9(2).
+
+       FD Sorted-File.
+            01 SORTED-RECORD.
+                05 SF-BRANCH-CODE  PIC 9(3).
+                05 SF-PRODUCT-CODE PIC 9(2).
+                05 SF-QUANTITY     PIC 9(2).
+
+       FD Report-File.
+            01 REPORT-RECORD PIC X(80).
+
+       FD Product-Master.
+            01 PRODUCT-MASTER-RECORD.
+                05 PM-PRODUCT-CODE  PIC 9(2).
+                05 PM-PRODUCT-DESC  PIC X(20).
+
+       FD Branch-Master.
+            01 BRANCH-MASTER-RECORD.
+                05 BM-BRANCH-CODE   PIC 9(3).
+                05 BM-BRANCH-NAME   PIC X(20).
+
+       FD Reject-File.
+            01 REJECT-RECORD.
+                05 RJ-RUN-DATE      PIC 9(8).
+                05 RJ-BRANCH-CODE   PIC 9(3).
+                05 RJ-PRODUCT-CODE  PIC 9(2).
+                05 RJ-QUANTITY      PIC 9(2).
+                05 RJ-REASON-CODE   PIC X(4).
+                05 RJ-REASON-TEXT   PIC X(30).
+
+      * Fixed-format branch/product/quantity totals handed straight
+      * to the inventory reorder job - no more re-keying numbers off
+      * the printed report.
+       FD Inventory-Output-File.
+            01 INVENTORY-OUTPUT-RECORD.
+                05 IO-BRANCH-CODE      PIC 9(3).
+                05 IO-PRODUCT-CODE     PIC 9(2).
+                05 IO-TOTAL-QUANTITY   PIC 9(7).
+                05 IO-FILLER           PIC X(20).
+
+      * Run-control audit record - lets operations tie this run's
+      * output back to a known input count before the totals are
+      * trusted for reconciliation.
+       FD Audit-File.
+            01 AUDIT-RECORD.
+                05 AU-RUN-DATE             PIC 9(8).
+                05 AU-RUN-TIME             PIC 9(6).
+                05 AU-INPUT-RECORD-COUNT   PIC 9(9).
+                05 AU-REJECT-COUNT         PIC 9(9).
+                05 AU-GROUP-COUNT          PIC 9(9).
+                05 AU-GRAND-TOTAL-QTY      PIC 9(9).
+
+       FD Checkpoint-File.
+            01 CHECKPOINT-RECORD.
+                05 CK-RUN-DATE             PIC 9(8).
+                05 CK-STATUS               PIC X(8).
+                05 CK-GROUP-COUNT          PIC 9(9).
+                05 CK-INPUT-RECORD-COUNT   PIC 9(9).
+                05 CK-REJECT-COUNT         PIC 9(9).
+
        WORKING-STORAGE SECTION.
+      * Transaction file name, supplied as a run parameter (see
+      * 1000-INITIALIZE); defaults to TRANIN when no parameter is
+      * passed.
+            77 WS-TRAN-DSNAME     PIC X(100) VALUE "TRANIN".
+
             01 WS-TRANSACTION-FILE.
                 05 WS-BRANCH-CODE  PIC 9(3).
                 05 WS-PRODUCT-CODE PIC 9(2).
                 05 WS-QUANTITY     PIC 9(2).
-             01 WS-EOF             PIC A(1).
+            01 WS-TRANSACTION-FILE-X REDEFINES WS-TRANSACTION-FILE.
+                05 WS-BRANCH-CODE-X  PIC X(3).
+                05 WS-PRODUCT-CODE-X PIC X(2).
+                05 WS-QUANTITY-X     PIC X(2).
+
+            77 WS-EOF             PIC X(01) VALUE 'N'.
+                88 END-OF-TRANSACTIONS       VALUE 'Y'.
+            77 WS-SORT-EOF        PIC X(01) VALUE 'N'.
+                88 END-OF-SORTED-FILE        VALUE 'Y'.
+            77 WS-FIRST-GROUP-SW  PIC X(01) VALUE 'Y'.
+                88 FIRST-GROUP               VALUE 'Y'.
+            77 WS-RECORD-VALID-SW PIC X(01).
+                88 RECORD-IS-VALID           VALUE 'Y'.
+            77 WS-MASTER-EOF-SW   PIC X(01).
+                88 END-OF-MASTER             VALUE 'Y'.
+            77 WS-RESTART-SW      PIC X(01) VALUE 'N'.
+                88 THIS-IS-A-RESTART        VALUE 'Y'.
+
+      * Product master, held as a table in ascending PRODUCT-CODE
+      * order so transactions can be validated with SEARCH ALL.
+            01 PRODUCT-TABLE.
+                05 PRODUCT-TABLE-ENTRY OCCURS 1 TO 100 TIMES
+                       DEPENDING ON WS-PRODUCT-TABLE-COUNT
+                       ASCENDING KEY IS PT-PRODUCT-CODE
+                       INDEXED BY PT-IDX.
+                    10 PT-PRODUCT-CODE  PIC 9(2).
+                    10 PT-PRODUCT-DESC  PIC X(20).
+                    10 PT-PRODUCT-TOTAL-QTY PIC 9(9) COMP VALUE ZERO.
+            77 WS-PRODUCT-TABLE-COUNT PIC 9(3) COMP VALUE ZERO.
+            77 WS-PRODUCT-OVERFLOW-SW PIC X(01) VALUE 'N'.
+                88 PRODUCT-TABLE-OVERFLOW   VALUE 'Y'.
+
+      * Branch master, held as a table in ascending BRANCH-CODE order
+      * so transactions can be validated with SEARCH ALL.
+            01 BRANCH-TABLE.
+                05 BRANCH-TABLE-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-BRANCH-TABLE-COUNT
+                       ASCENDING KEY IS BT-BRANCH-CODE
+                       INDEXED BY BT-IDX.
+                    10 BT-BRANCH-CODE  PIC 9(3).
+                    10 BT-BRANCH-NAME  PIC X(20).
+                    10 BT-BRANCH-TOTAL-QTY PIC 9(9) COMP VALUE ZERO.
+            77 WS-BRANCH-TABLE-COUNT  PIC 9(3) COMP VALUE ZERO.
+            77 WS-BRANCH-OVERFLOW-SW  PIC X(01) VALUE 'N'.
+                88 BRANCH-TABLE-OVERFLOW    VALUE 'Y'.
+
+            77 WS-REJECT-REASON-CODE PIC X(4).
+            77 WS-REJECT-REASON-TEXT PIC X(30).
+
+      * Run-control counters, written to the audit record at the end
+      * of the run.
+            77 WS-INPUT-RECORD-COUNT PIC 9(9) COMP VALUE ZERO.
+            77 WS-REJECT-COUNT       PIC 9(9) COMP VALUE ZERO.
+            77 WS-GROUP-COUNT        PIC 9(9) COMP VALUE ZERO.
+
+      * Checkpoint/restart controls. WS-RESTART-SKIP-COUNT is the
+      * number of sorted groups the prior run had already written to
+      * Report-File/Inventory-Output-File before it stopped; those
+      * groups are recomputed (for the running totals) but not
+      * rewritten on a restart.
+            77 WS-CKPT-FILE-STATUS    PIC X(2).
+            77 WS-AUD-FILE-STATUS     PIC X(2).
+            77 WS-CKPT-EOF-SW         PIC X(01).
+                88 END-OF-CHECKPOINT            VALUE 'Y'.
+            77 WS-RESTART-SKIP-COUNT  PIC 9(9) COMP VALUE ZERO.
+
+            01 WS-LAST-CHECKPOINT.
+                05 WS-LC-RUN-DATE            PIC 9(8).
+                05 WS-LC-STATUS              PIC X(8).
+                    88 LAST-RUN-INCOMPLETE     VALUE "INCOMPLT".
+                05 WS-LC-GROUP-COUNT         PIC 9(9).
+                05 WS-LC-INPUT-RECORD-COUNT  PIC 9(9).
+                05 WS-LC-REJECT-COUNT        PIC 9(9).
 
             01 TEMP-TRANSACTION-FILE.
                 05 TEMP-BRANCH-CODE  PIC 9(3).
                 05 TEMP-PRODUCT-CODE PIC 9(2).
                 05 TEMP-QUANTITY     PIC 9(2).
-            01 TEMP-RESULT           PIC 9(3).
+            01 TEMP-RESULT           PIC 9(7).
+            01 TEMP-PRODUCT-DESC     PIC X(20).
+            01 TEMP-BRANCH-NAME      PIC X(20).
+            77 WS-GRAND-TOTAL-QTY    PIC 9(9) COMP VALUE ZERO.
+
+      * Run date/time, broken out for the report headings.
+            01 WS-CURRENT-DATE-TIME.
+                05 WS-RUN-DATE.
+                    10 WS-RUN-YEAR  PIC 9(4).
+                    10 WS-RUN-MONTH PIC 9(2).
+                    10 WS-RUN-DAY   PIC 9(2).
+                05 WS-RUN-TIME.
+                    10 WS-RUN-HOUR  PIC 9(2).
+                    10 WS-RUN-MIN   PIC 9(2).
+                    10 WS-RUN-SEC   PIC 9(2).
+                05 FILLER           PIC X(4).
+
+      * Page/line control for the print file.
+            77 WS-PAGE-COUNT        PIC 9(3) VALUE ZERO.
+            77 WS-LINE-COUNT        PIC 9(2) VALUE 99.
+            77 WS-LINES-PER-PAGE    PIC 9(2) VALUE 50.
+
+      * Report lines.
+      * 80 bytes total, matching REPORT-RECORD - do not widen any
+      * piece of this line without shrinking another, or the trailing
+      * fields (notably HL1-PAGE) will be truncated off the record.
+            01 HDG-LINE-1.
+                05 FILLER           PIC X(10) VALUE "RD1-SUMM".
+                05 FILLER           PIC X(22) VALUE
+                     "BRANCH/PRODUCT SUMMARY".
+                05 FILLER           PIC X(10) VALUE "RUN DATE ".
+                05 HL1-RUN-DATE     PIC 9999/99/99.
+                05 FILLER           PIC X(08) VALUE "  TIME ".
+                05 HL1-RUN-TIME     PIC 99B99B99.
+                05 FILLER           PIC X(08) VALUE "  PAGE ".
+                05 HL1-PAGE         PIC ZZZ9.
+
+            01 HDG-LINE-2.
+                05 FILLER           PIC X(12) VALUE "BRANCH CODE".
+                05 FILLER           PIC X(20) VALUE
+                     "  BRANCH NAME".
+                05 FILLER           PIC X(14) VALUE
+                     "PRODUCT CODE".
+                05 FILLER           PIC X(22) VALUE
+                     "  PRODUCT DESCRIPTION".
+                05 FILLER           PIC X(12) VALUE "   QUANTITY".
+
+            01 DETAIL-LINE.
+                05 DL-BRANCH-CODE   PIC ZZ9.
+                05 FILLER           PIC X(04) VALUE SPACES.
+                05 DL-BRANCH-NAME   PIC X(20).
+                05 FILLER           PIC X(04) VALUE SPACES.
+                05 DL-PRODUCT-CODE  PIC Z9.
+                05 FILLER           PIC X(06) VALUE SPACES.
+                05 DL-PRODUCT-DESC  PIC X(20).
+                05 FILLER           PIC X(02) VALUE SPACES.
+                05 DL-QUANTITY      PIC ZZ,ZZZ,ZZ9.
+
+            01 GRAND-TOTAL-LINE.
+                05 FILLER           PIC X(26) VALUE
+                     "GRAND TOTAL ALL BRANCHES/".
+                05 FILLER           PIC X(16) VALUE
+                     "PRODUCTS -------".
+                05 GTL-QUANTITY     PIC ZZZ,ZZZ,ZZ9.
+
+            01 BLANK-LINE           PIC X(01) VALUE SPACES.
+
+      * Cross-tab rollup lines - totals across all branches for each
+      * product, and totals across all products for each branch.
+            01 CROSS-TAB-PRODUCT-HEADING.
+                05 FILLER           PIC X(40) VALUE
+                     "TOTAL QUANTITY BY PRODUCT (ALL BRANCHES)".
+
+            01 CROSS-TAB-PRODUCT-LINE.
+                05 CTP-PRODUCT-CODE PIC Z9.
+                05 FILLER           PIC X(04) VALUE SPACES.
+                05 CTP-PRODUCT-DESC PIC X(20).
+                05 FILLER           PIC X(04) VALUE SPACES.
+                05 CTP-TOTAL-QTY    PIC ZZZ,ZZZ,ZZ9.
+
+            01 CROSS-TAB-BRANCH-HEADING.
+                05 FILLER           PIC X(39) VALUE
+                     "TOTAL QUANTITY BY BRANCH (ALL PRODUCTS)".
+
+            01 CROSS-TAB-BRANCH-LINE.
+                05 CTB-BRANCH-CODE  PIC ZZ9.
+                05 FILLER           PIC X(04) VALUE SPACES.
+                05 CTB-BRANCH-NAME  PIC X(20).
+                05 FILLER           PIC X(04) VALUE SPACES.
+                05 CTB-TOTAL-QTY    PIC ZZZ,ZZZ,ZZ9.
 
-            77 STRING1 PIC A(12) VALUE "BRANCH CODE".
-            77 STRING2 PIC A(16) VALUE "    PRODUCT CODE".
-            77 STRING3 PIC A(12) VALUE "   QUANTITY".
-            77 STRING4 PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            STRING STRING1,STRING2,STRING3
-                 DELIMITED BY SIZE INTO STRING4
-            END-STRING.
-            DISPLAY STRING4.
-
-             OPEN INPUT Transaction.
-               PERFORM UNTIL WS-EOF='Y'
-                  READ Transaction INTO WS-TRANSACTION-FILE
-                  AT END MOVE 'Y' TO WS-EOF
-                  NOT AT END
-                  IF TEMP-BRANCH-CODE = ZERO AND
-                     TEMP-PRODUCT-CODE= ZERO THEN
-                      ADD WS-BRANCH-CODE  TO TEMP-BRANCH-CODE
-                      ADD WS-PRODUCT-CODE TO TEMP-PRODUCT-CODE
-                      ADD WS-QUANTITY     TO TEMP-QUANTITY
-                  END-IF
-
-                   IF WS-BRANCH-CODE =TEMP-BRANCH-CODE  AND
-                      WS-PRODUCT-CODE=TEMP-PRODUCT-CODE THEN
-                       ADD WS-QUANTITY TO TEMP-RESULT
-                   ELSE IF WS-BRANCH-CODE =ZERO AND
-                           WS-PRODUCT-CODE=ZERO AND
-                           WS-QUANTITY    =ZERO THEN
-                      EXIT PROGRAM
-                   ELSE
-                       DISPLAY TEMP-BRANCH-CODE "              "
-                               TEMP-PRODUCT-CODE"              "
-                               TEMP-RESULT
-                       MOVE WS-TRANSACTION-FILE TO TEMP-TRANSACTION-FILE
-                       MOVE WS-QUANTITY         TO TEMP-RESULT
-                  END-IF
-                  END-READ
-               END-PERFORM.
-                    IF TEMP-BRANCH-CODE =ZERO AND
-                       TEMP-PRODUCT-CODE=ZERO AND
-                       TEMP-RESULT      =ZERO THEN
-                      EXIT PROGRAM
-                    ELSE
-                        DISPLAY TEMP-BRANCH-CODE "              "
-                                TEMP-PRODUCT-CODE"              "
-                                TEMP-RESULT
-                    END-IF
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+            IF THIS-IS-A-RESTART
+                DISPLAY "RD1-SUMM SKIPPING VALIDATE/SORT - REUSING "
+                        "PRIOR RUN'S SORTED FILE"
+            ELSE
+                PERFORM 3000-RELEASE-TRANSACTIONS THRU 3000-EXIT
+                SORT Sort-Work-File
+                    ON ASCENDING KEY SW-BRANCH-CODE SW-PRODUCT-CODE
+                    USING Validated-File
+                    GIVING Sorted-File
+                PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+            END-IF.
+
+            PERFORM 4000-SUMMARIZE-SORTED-FILE THRU 4000-EXIT.
+
+            PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - capture run date/time and open the report.
+      ******************************************************************
+       1000-INITIALIZE.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RUN-TIME FROM TIME.
+            DISPLAY 1 UPON ARGUMENT-NUMBER.
+            ACCEPT WS-TRAN-DSNAME FROM ARGUMENT-VALUE
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            PERFORM 2500-LOAD-PRODUCT-MASTER THRU 2500-EXIT.
+            PERFORM 2600-LOAD-BRANCH-MASTER THRU 2600-EXIT.
+            PERFORM 1100-DETERMINE-RESTART-POINT THRU 1100-EXIT.
+            IF THIS-IS-A-RESTART
+                OPEN EXTEND Report-File
+                OPEN EXTEND Inventory-Output-File
+            ELSE
+                OPEN OUTPUT Report-File
+                OPEN OUTPUT Inventory-Output-File
+            END-IF.
+      * Reject-File reflects only the run now in progress - a fresh
+      * run still starts it clean, but a restart must not truncate the
+      * reject rows the original run already wrote, since
+      * 3000-RELEASE-TRANSACTIONS (the only paragraph that writes
+      * rejects) does not run again on a restart.
+            IF THIS-IS-A-RESTART
+                OPEN EXTEND Reject-File
+            ELSE
+                OPEN OUTPUT Reject-File
+            END-IF.
+      * Audit-File accumulates one record per run, restart or not, so
+      * OPEN EXTEND regardless of THIS-IS-A-RESTART; fall back to OPEN
+      * OUTPUT only when the file does not exist yet (first run ever),
+      * the same pattern 1100-DETERMINE-RESTART-POINT uses for
+      * Checkpoint-File.
+            OPEN EXTEND Audit-File.
+            IF WS-AUD-FILE-STATUS NOT = "00"
+                OPEN OUTPUT Audit-File
+            END-IF.
+       1000-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 1100-DETERMINE-RESTART-POINT - look for a checkpoint trail left
+      * by a prior run that did not complete. The mere presence of a
+      * checkpoint record (any status) means that run's validate/sort
+      * pass finished and left a usable Sorted-File behind - the first
+      * checkpoint of a run is not written until after the SORT
+      * statement completes - so an INCOMPLT record is enough to skip
+      * validate/sort on this run as well as picking up the count of
+      * sorted groups already written to the report/inventory files.
+      * The input/reject counts are restored from the checkpoint too,
+      * since 3000-RELEASE-TRANSACTIONS (the only place that counts
+      * them) does not run again on a restart - without this the
+      * audit record for a restarted run would understate both counts.
+      ******************************************************************
+       1100-DETERMINE-RESTART-POINT.
+            OPEN INPUT Checkpoint-File.
+            IF WS-CKPT-FILE-STATUS = "00"
+                MOVE 'N' TO WS-CKPT-EOF-SW
+                PERFORM UNTIL END-OF-CHECKPOINT
+                    READ Checkpoint-File INTO WS-LAST-CHECKPOINT
+                        AT END
+                            SET END-OF-CHECKPOINT TO TRUE
+                    END-READ
+                END-PERFORM
+                CLOSE Checkpoint-File
+                IF LAST-RUN-INCOMPLETE
+                    SET THIS-IS-A-RESTART TO TRUE
+                    MOVE WS-LC-GROUP-COUNT TO WS-RESTART-SKIP-COUNT
+                    MOVE WS-LC-INPUT-RECORD-COUNT TO
+                         WS-INPUT-RECORD-COUNT
+                    MOVE WS-LC-REJECT-COUNT TO WS-REJECT-COUNT
+                    DISPLAY "RD1-SUMM RESTARTING AFTER GROUP "
+                            WS-RESTART-SKIP-COUNT
+                END-IF
+            END-IF.
+
+      * Append to the existing checkpoint trail rather than truncating
+      * it with OPEN OUTPUT - if this run itself abends before writing
+      * its own first checkpoint, the prior run's last checkpoint
+      * record (just read above) must still be there for the next
+      * restart to find. OPEN EXTEND fails with a file-not-found
+      * status the first time this program ever runs, since there is
+      * no checkpoint file yet to extend; fall back to OPEN OUTPUT to
+      * create it in that case only.
+            OPEN EXTEND Checkpoint-File.
+            IF WS-CKPT-FILE-STATUS NOT = "00"
+                OPEN OUTPUT Checkpoint-File
+            END-IF.
+       1100-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 2500-LOAD-PRODUCT-MASTER - load the product master into a
+      * table, then sort the table itself into ascending PRODUCT-CODE
+      * order so transactions can be validated and described with
+      * SEARCH ALL. The master file is not trusted to already be in
+      * key sequence - the same reasoning req 001 applied to the
+      * transaction file - so the table is sorted here rather than
+      * just loaded in whatever order Product-Master happens to hold.
+      ******************************************************************
+       2500-LOAD-PRODUCT-MASTER.
+            OPEN INPUT Product-Master.
+            MOVE 'N' TO WS-MASTER-EOF-SW.
+            PERFORM UNTIL END-OF-MASTER
+                READ Product-Master
+                    AT END
+                        SET END-OF-MASTER TO TRUE
+                    NOT AT END
+                        IF WS-PRODUCT-TABLE-COUNT >= 100
+                            SET PRODUCT-TABLE-OVERFLOW TO TRUE
+                            SET END-OF-MASTER TO TRUE
+                        ELSE
+                            ADD 1 TO WS-PRODUCT-TABLE-COUNT
+                            MOVE PM-PRODUCT-CODE TO
+                                 PT-PRODUCT-CODE(WS-PRODUCT-TABLE-COUNT)
+                            MOVE PM-PRODUCT-DESC TO
+                                 PT-PRODUCT-DESC(WS-PRODUCT-TABLE-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE Product-Master.
+            IF PRODUCT-TABLE-OVERFLOW
+                DISPLAY "RD1-SUMM PRODUCT MASTER EXCEEDS THE "
+                        "100-ENTRY PRODUCT-TABLE LIMIT - INCREASE "
+                        "THE OCCURS CLAUSE AND RECOMPILE"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            IF WS-PRODUCT-TABLE-COUNT > 1
+                SORT PRODUCT-TABLE-ENTRY ASCENDING KEY PT-PRODUCT-CODE
+            END-IF.
+       2500-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 2600-LOAD-BRANCH-MASTER - load the branch master into a table,
+      * then sort the table into ascending BRANCH-CODE order, for the
+      * same reasons as 2500-LOAD-PRODUCT-MASTER above.
+      ******************************************************************
+       2600-LOAD-BRANCH-MASTER.
+            OPEN INPUT Branch-Master.
+            MOVE 'N' TO WS-MASTER-EOF-SW.
+            PERFORM UNTIL END-OF-MASTER
+                READ Branch-Master
+                    AT END
+                        SET END-OF-MASTER TO TRUE
+                    NOT AT END
+                        IF WS-BRANCH-TABLE-COUNT >= 500
+                            SET BRANCH-TABLE-OVERFLOW TO TRUE
+                            SET END-OF-MASTER TO TRUE
+                        ELSE
+                            ADD 1 TO WS-BRANCH-TABLE-COUNT
+                            MOVE BM-BRANCH-CODE TO
+                                 BT-BRANCH-CODE(WS-BRANCH-TABLE-COUNT)
+                            MOVE BM-BRANCH-NAME TO
+                                 BT-BRANCH-NAME(WS-BRANCH-TABLE-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE Branch-Master.
+            IF BRANCH-TABLE-OVERFLOW
+                DISPLAY "RD1-SUMM BRANCH MASTER EXCEEDS THE "
+                        "500-ENTRY BRANCH-TABLE LIMIT - INCREASE "
+                        "THE OCCURS CLAUSE AND RECOMPILE"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            IF WS-BRANCH-TABLE-COUNT > 1
+                SORT BRANCH-TABLE-ENTRY ASCENDING KEY BT-BRANCH-CODE
+            END-IF.
+       2600-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 3000-RELEASE-TRANSACTIONS - reads the raw (unsorted)
+      * transactions, edits each one, and writes the valid ones to
+      * Validated-File for SORT's USING clause to pick up in
+      * 0000-MAINLINE, so the control break below can rely on
+      * BRANCH-CODE/PRODUCT-CODE sequence instead of whatever order
+      * tr.txt arrived in. This pass, and the SORT that follows it,
+      * are skipped entirely on a restart - see 1100-DETERMINE-
+      * RESTART-POINT - since Validated-File/Sorted-File are real
+      * files that survive across runs, unlike the sort's own work
+      * file.
+      ******************************************************************
+       3000-RELEASE-TRANSACTIONS.
+            OPEN INPUT Transaction.
+            OPEN OUTPUT Validated-File.
+            PERFORM UNTIL END-OF-TRANSACTIONS
+                READ Transaction INTO WS-TRANSACTION-FILE
+                    AT END
+                        SET END-OF-TRANSACTIONS TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-INPUT-RECORD-COUNT
+                        PERFORM 3100-VALIDATE-ONE-RECORD THRU
+                                3100-EXIT
+                        IF RECORD-IS-VALID
+                            MOVE WS-BRANCH-CODE  TO VF-BRANCH-CODE
+                            MOVE WS-PRODUCT-CODE TO VF-PRODUCT-CODE
+                            MOVE WS-QUANTITY     TO VF-QUANTITY
+                            WRITE VALIDATED-RECORD
+                        ELSE
+                            ADD 1 TO WS-REJECT-COUNT
+                            PERFORM 3200-WRITE-REJECT THRU 3200-EXIT
+                        END-IF
+                END-READ
+            END-PERFORM.
             CLOSE Transaction.
+            CLOSE Validated-File.
+       3000-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 3300-WRITE-CHECKPOINT - record current progress (the count of
+      * sorted groups fully written so far, plus the input/reject
+      * counts validate/sort produced) so a restart can skip straight
+      * past the groups already on the report/inventory files without
+      * reprinting them, and skip validate/sort itself without losing
+      * the counts that pass needed to produce.
+      ******************************************************************
+       3300-WRITE-CHECKPOINT.
+            MOVE WS-RUN-DATE           TO CK-RUN-DATE.
+            MOVE "INCOMPLT"            TO CK-STATUS.
+            MOVE WS-GROUP-COUNT        TO CK-GROUP-COUNT.
+            MOVE WS-INPUT-RECORD-COUNT TO CK-INPUT-RECORD-COUNT.
+            MOVE WS-REJECT-COUNT       TO CK-REJECT-COUNT.
+            WRITE CHECKPOINT-RECORD.
+       3300-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 3100-VALIDATE-ONE-RECORD - edit a transaction against the
+      * product master before it is allowed into the sort.
+      ******************************************************************
+       3100-VALIDATE-ONE-RECORD.
+            MOVE 'Y' TO WS-RECORD-VALID-SW.
+            IF WS-BRANCH-CODE-X  IS NOT NUMERIC OR
+               WS-PRODUCT-CODE-X IS NOT NUMERIC OR
+               WS-QUANTITY-X     IS NOT NUMERIC
+                MOVE 'N'    TO WS-RECORD-VALID-SW
+                MOVE 'DATA' TO WS-REJECT-REASON-CODE
+                MOVE "NON-NUMERIC OR GARBLED RECORD" TO
+                     WS-REJECT-REASON-TEXT
+            END-IF.
+            IF RECORD-IS-VALID
+                SEARCH ALL BRANCH-TABLE-ENTRY
+                    AT END
+                        MOVE 'N'    TO WS-RECORD-VALID-SW
+                        MOVE 'BRCD' TO WS-REJECT-REASON-CODE
+                        MOVE "UNKNOWN BRANCH CODE" TO
+                             WS-REJECT-REASON-TEXT
+                    WHEN BT-BRANCH-CODE(BT-IDX) = WS-BRANCH-CODE
+                        CONTINUE
+                END-SEARCH
+            END-IF.
+            IF RECORD-IS-VALID
+                SEARCH ALL PRODUCT-TABLE-ENTRY
+                    AT END
+                        MOVE 'N'    TO WS-RECORD-VALID-SW
+                        MOVE 'PRCD' TO WS-REJECT-REASON-CODE
+                        MOVE "UNKNOWN PRODUCT CODE" TO
+                             WS-REJECT-REASON-TEXT
+                    WHEN PT-PRODUCT-CODE(PT-IDX) = WS-PRODUCT-CODE
+                        CONTINUE
+                END-SEARCH
+            END-IF.
+            IF RECORD-IS-VALID AND WS-QUANTITY NOT > ZERO
+                MOVE 'N'    TO WS-RECORD-VALID-SW
+                MOVE 'QTY0' TO WS-REJECT-REASON-CODE
+                MOVE "QUANTITY NOT GREATER THAN ZERO" TO
+                     WS-REJECT-REASON-TEXT
+            END-IF.
+       3100-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 3200-WRITE-REJECT - record a transaction that failed edits.
+      ******************************************************************
+       3200-WRITE-REJECT.
+            MOVE WS-RUN-DATE           TO RJ-RUN-DATE.
+            MOVE WS-BRANCH-CODE        TO RJ-BRANCH-CODE.
+            MOVE WS-PRODUCT-CODE       TO RJ-PRODUCT-CODE.
+            MOVE WS-QUANTITY           TO RJ-QUANTITY.
+            MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE.
+            MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT.
+            WRITE REJECT-RECORD.
+       3200-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 4000-SUMMARIZE-SORTED-FILE - reads Sorted-File (written by the
+      * SORT statement in 0000-MAINLINE on a fresh run, or left behind
+      * by a prior run's completed validate/sort pass on a restart)
+      * and control-breaks on BRANCH-CODE/PRODUCT-CODE sequence, using
+      * the genuine end-of-file condition from READ rather than a
+      * sentinel trailer record.
+      ******************************************************************
+       4000-SUMMARIZE-SORTED-FILE.
+            OPEN INPUT Sorted-File.
+            READ Sorted-File INTO WS-TRANSACTION-FILE
+                AT END
+                    SET END-OF-SORTED-FILE TO TRUE
+            END-READ.
+            PERFORM UNTIL END-OF-SORTED-FILE
+                PERFORM 4100-PROCESS-ONE-SORTED-RECORD
+                READ Sorted-File INTO WS-TRANSACTION-FILE
+                    AT END
+                        SET END-OF-SORTED-FILE TO TRUE
+                END-READ
+            END-PERFORM.
+            CLOSE Sorted-File.
+            IF NOT FIRST-GROUP
+                PERFORM 4200-PRINT-GROUP
+            END-IF.
+            PERFORM 5100-PRINT-GRAND-TOTAL THRU 5100-EXIT.
+            PERFORM 5200-PRINT-CROSS-TAB THRU 5200-EXIT.
+       4000-EXIT.
+            EXIT.
+
+       4100-PROCESS-ONE-SORTED-RECORD.
+            IF FIRST-GROUP
+                MOVE WS-TRANSACTION-FILE TO TEMP-TRANSACTION-FILE
+                MOVE WS-QUANTITY         TO TEMP-RESULT
+                SET WS-FIRST-GROUP-SW TO 'N'
+            ELSE
+                IF WS-BRANCH-CODE  = TEMP-BRANCH-CODE AND
+                   WS-PRODUCT-CODE = TEMP-PRODUCT-CODE
+                    ADD WS-QUANTITY TO TEMP-RESULT
+                ELSE
+                    PERFORM 4200-PRINT-GROUP
+                    MOVE WS-TRANSACTION-FILE TO TEMP-TRANSACTION-FILE
+                    MOVE WS-QUANTITY         TO TEMP-RESULT
+                END-IF
+            END-IF.
+
+      * Running totals (product/branch cross-tab, grand total, group
+      * count) are always recomputed for every group, restart or not,
+      * so the audit record and cross-tab always reflect the whole
+      * file. Only the report/inventory WRITEs below are skipped for
+      * groups a prior run already printed. The checkpoint is written
+      * after every group that is actually written here, not at an
+      * interval - Report-File/Inventory-Output-File are physically
+      * WRITEn the moment a group is produced, so the checkpoint has
+      * to keep pace with them exactly, or an abend between two
+      * checkpoints leaves WS-RESTART-SKIP-COUNT understating how many
+      * groups are really already on disk, and a restart would
+      * reprint/rewrite (duplicate) every group since the last
+      * checkpoint, doubling the quantities the inventory job sees for
+      * those groups.
+       4200-PRINT-GROUP.
+            ADD 1 TO WS-GROUP-COUNT.
+            SEARCH ALL PRODUCT-TABLE-ENTRY
+                AT END
+                    MOVE SPACES TO TEMP-PRODUCT-DESC
+                WHEN PT-PRODUCT-CODE(PT-IDX) = TEMP-PRODUCT-CODE
+                    MOVE PT-PRODUCT-DESC(PT-IDX) TO TEMP-PRODUCT-DESC
+                    ADD TEMP-RESULT TO PT-PRODUCT-TOTAL-QTY(PT-IDX)
+            END-SEARCH.
+            SEARCH ALL BRANCH-TABLE-ENTRY
+                AT END
+                    MOVE SPACES TO TEMP-BRANCH-NAME
+                WHEN BT-BRANCH-CODE(BT-IDX) = TEMP-BRANCH-CODE
+                    MOVE BT-BRANCH-NAME(BT-IDX) TO TEMP-BRANCH-NAME
+                    ADD TEMP-RESULT TO BT-BRANCH-TOTAL-QTY(BT-IDX)
+            END-SEARCH.
+            ADD TEMP-RESULT TO WS-GRAND-TOTAL-QTY.
+            IF WS-GROUP-COUNT > WS-RESTART-SKIP-COUNT
+                MOVE TEMP-BRANCH-CODE   TO DL-BRANCH-CODE
+                MOVE TEMP-BRANCH-NAME   TO DL-BRANCH-NAME
+                MOVE TEMP-PRODUCT-CODE  TO DL-PRODUCT-CODE
+                MOVE TEMP-PRODUCT-DESC  TO DL-PRODUCT-DESC
+                MOVE TEMP-RESULT        TO DL-QUANTITY
+                PERFORM 5000-WRITE-DETAIL-WITH-HEADING THRU 5000-EXIT
+                MOVE TEMP-BRANCH-CODE  TO IO-BRANCH-CODE
+                MOVE TEMP-PRODUCT-CODE TO IO-PRODUCT-CODE
+                MOVE TEMP-RESULT       TO IO-TOTAL-QUANTITY
+                MOVE SPACES            TO IO-FILLER
+                WRITE INVENTORY-OUTPUT-RECORD
+                PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+            END-IF.
+
+      ******************************************************************
+      * 5000-WRITE-DETAIL-WITH-HEADING - print one detail line, rolling
+      * to a new page with repeating column headings when the current
+      * page is full.
+      ******************************************************************
+       5000-WRITE-DETAIL-WITH-HEADING.
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM 5010-WRITE-HEADINGS THRU 5010-EXIT
+            END-IF.
+            WRITE REPORT-RECORD FROM DETAIL-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+       5000-EXIT.
+            EXIT.
+
+       5010-WRITE-HEADINGS.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-RUN-DATE   TO HL1-RUN-DATE.
+            MOVE WS-RUN-TIME   TO HL1-RUN-TIME.
+            MOVE WS-PAGE-COUNT TO HL1-PAGE.
+            IF WS-PAGE-COUNT > 1
+                WRITE REPORT-RECORD FROM BLANK-LINE
+                    BEFORE ADVANCING PAGE
+            END-IF.
+            WRITE REPORT-RECORD FROM HDG-LINE-1.
+            WRITE REPORT-RECORD FROM BLANK-LINE.
+            WRITE REPORT-RECORD FROM HDG-LINE-2.
+            WRITE REPORT-RECORD FROM BLANK-LINE.
+            MOVE ZERO TO WS-LINE-COUNT.
+       5010-EXIT.
+            EXIT.
+
+       5100-PRINT-GRAND-TOTAL.
+            MOVE WS-GRAND-TOTAL-QTY TO GTL-QUANTITY.
+            WRITE REPORT-RECORD FROM BLANK-LINE.
+            WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE.
+       5100-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 5200-PRINT-CROSS-TAB - second-level rollup: total quantity per
+      * product across all branches, and total quantity per branch
+      * across all products.
+      ******************************************************************
+       5200-PRINT-CROSS-TAB.
+            WRITE REPORT-RECORD FROM BLANK-LINE.
+            WRITE REPORT-RECORD FROM CROSS-TAB-PRODUCT-HEADING.
+            WRITE REPORT-RECORD FROM BLANK-LINE.
+            PERFORM 5210-PRINT-ONE-PRODUCT-TOTAL THRU 5210-EXIT
+                VARYING PT-IDX FROM 1 BY 1
+                UNTIL PT-IDX > WS-PRODUCT-TABLE-COUNT.
+
+            WRITE REPORT-RECORD FROM BLANK-LINE.
+            WRITE REPORT-RECORD FROM CROSS-TAB-BRANCH-HEADING.
+            WRITE REPORT-RECORD FROM BLANK-LINE.
+            PERFORM 5220-PRINT-ONE-BRANCH-TOTAL THRU 5220-EXIT
+                VARYING BT-IDX FROM 1 BY 1
+                UNTIL BT-IDX > WS-BRANCH-TABLE-COUNT.
+       5200-EXIT.
+            EXIT.
+
+       5210-PRINT-ONE-PRODUCT-TOTAL.
+            IF PT-PRODUCT-TOTAL-QTY(PT-IDX) > ZERO
+                MOVE PT-PRODUCT-CODE(PT-IDX)      TO CTP-PRODUCT-CODE
+                MOVE PT-PRODUCT-DESC(PT-IDX)      TO CTP-PRODUCT-DESC
+                MOVE PT-PRODUCT-TOTAL-QTY(PT-IDX) TO CTP-TOTAL-QTY
+                WRITE REPORT-RECORD FROM CROSS-TAB-PRODUCT-LINE
+            END-IF.
+       5210-EXIT.
+            EXIT.
+
+       5220-PRINT-ONE-BRANCH-TOTAL.
+            IF BT-BRANCH-TOTAL-QTY(BT-IDX) > ZERO
+                MOVE BT-BRANCH-CODE(BT-IDX)      TO CTB-BRANCH-CODE
+                MOVE BT-BRANCH-NAME(BT-IDX)      TO CTB-BRANCH-NAME
+                MOVE BT-BRANCH-TOTAL-QTY(BT-IDX) TO CTB-TOTAL-QTY
+                WRITE REPORT-RECORD FROM CROSS-TAB-BRANCH-LINE
+            END-IF.
+       5220-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * 6000-WRITE-AUDIT-RECORD - one run-control record so operations
+      * can balance this run's output against a known input count.
+      ******************************************************************
+       6000-WRITE-AUDIT-RECORD.
+            MOVE WS-RUN-DATE           TO AU-RUN-DATE.
+            MOVE WS-RUN-TIME           TO AU-RUN-TIME.
+            MOVE WS-INPUT-RECORD-COUNT TO AU-INPUT-RECORD-COUNT.
+            MOVE WS-REJECT-COUNT       TO AU-REJECT-COUNT.
+            MOVE WS-GROUP-COUNT        TO AU-GROUP-COUNT.
+            MOVE WS-GRAND-TOTAL-QTY    TO AU-GRAND-TOTAL-QTY.
+            WRITE AUDIT-RECORD.
+       6000-EXIT.
+            EXIT.
+
+       9999-TERMINATE.
+            PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+            MOVE WS-RUN-DATE           TO CK-RUN-DATE.
+            MOVE "COMPLETE"            TO CK-STATUS.
+            MOVE WS-GROUP-COUNT        TO CK-GROUP-COUNT.
+            MOVE WS-INPUT-RECORD-COUNT TO CK-INPUT-RECORD-COUNT.
+            MOVE WS-REJECT-COUNT       TO CK-REJECT-COUNT.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE Report-File.
+            CLOSE Reject-File.
+            CLOSE Inventory-Output-File.
+            CLOSE Audit-File.
+            CLOSE Checkpoint-File.
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
\ No newline at end of file
+       9999-EXIT.
+            EXIT.
+       END PROGRAM RD1SUMM.
